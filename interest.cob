@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO 'comptes.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT TRANSACTIONS ASSIGN TO 'transactions.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       01 ACCOUNT-RECORD.
+          05 ACCOUNT-NUMBER     PIC X(6).
+          05 ACCOUNT-NAME       PIC X(20).
+          05 ACCOUNT-FIRSTNAME  PIC X(20).
+          05 ACCOUNT-BALANCE    PIC S9(8)V99.
+          05 ACCOUNT-STATUS     PIC X(1).
+             88 ACCOUNT-OPEN     VALUE 'O'.
+             88 ACCOUNT-CLOSED   VALUE 'C'.
+          05 OVERDRAFT-LIMIT    PIC 9(8)V99.
+       FD TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ACCOUNT-NUMBER PIC X(6).
+          05 TRANS-TYPE          PIC X(13).
+          05 TRANS-AMOUNT        PIC 9(8)V99.
+          05 TRANS-DATE          PIC 9(8).
+          05 TRANS-TIME          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-EOF       PIC 9 VALUE 0.
+       01 WS-CREDIT-COUNT      PIC 9(5) VALUE 0.
+       01 WS-INTEREST-AMOUNT   PIC 9(8)V99.
+       01 WS-TIER-IDX          PIC 9.
+       01 WS-RATE-TABLE.
+          05 WS-RATE-ENTRY OCCURS 3 TIMES.
+             10 WS-TIER-LIMIT PIC 9(8)V99.
+             10 WS-TIER-RATE  PIC 9V9999.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM SETUP-RATE-TABLE.
+           DISPLAY 'Traitement des interets mensuels'.
+           OPEN I-O ACCOUNTS.
+           OPEN EXTEND TRANSACTIONS.
+           READ ACCOUNTS NEXT AT END MOVE 1 TO WS-ACCOUNT-EOF.
+           PERFORM UNTIL WS-ACCOUNT-EOF = 1
+               IF ACCOUNT-OPEN AND ACCOUNT-BALANCE > 0 THEN
+                   PERFORM APPLY-INTEREST
+               END-IF
+               READ ACCOUNTS NEXT AT END MOVE 1 TO WS-ACCOUNT-EOF
+           END-PERFORM.
+           CLOSE ACCOUNTS.
+           CLOSE TRANSACTIONS.
+           DISPLAY 'Comptes crediter: ' WS-CREDIT-COUNT.
+           STOP RUN.
+
+       SETUP-RATE-TABLE.
+           MOVE 100000.00 TO WS-TIER-LIMIT(1).
+           MOVE 0.0010 TO WS-TIER-RATE(1).
+           MOVE 500000.00 TO WS-TIER-LIMIT(2).
+           MOVE 0.0025 TO WS-TIER-RATE(2).
+           MOVE 99999999.99 TO WS-TIER-LIMIT(3).
+           MOVE 0.0040 TO WS-TIER-RATE(3).
+
+       APPLY-INTEREST.
+           MOVE 1 TO WS-TIER-IDX.
+           PERFORM UNTIL WS-TIER-IDX = 3
+                   OR ACCOUNT-BALANCE <= WS-TIER-LIMIT(WS-TIER-IDX)
+               ADD 1 TO WS-TIER-IDX
+           END-PERFORM.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCOUNT-BALANCE * WS-TIER-RATE(WS-TIER-IDX).
+           IF WS-INTEREST-AMOUNT > 0 THEN
+               ADD WS-INTEREST-AMOUNT TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+               MOVE 'INTEREST' TO TRANS-TYPE
+               MOVE WS-INTEREST-AMOUNT TO TRANS-AMOUNT
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               WRITE TRANSACTION-RECORD
+               ADD 1 TO WS-CREDIT-COUNT
+           END-IF.
