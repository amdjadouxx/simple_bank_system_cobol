@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-POST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO 'batch_input.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNTS ASSIGN TO 'comptes.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT TRANSACTIONS ASSIGN TO 'transactions.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-INPUT.
+       01 BATCH-INPUT-RECORD.
+          05 BATCH-ACCOUNT-NUMBER PIC X(6).
+          05 BATCH-TRANS-TYPE     PIC X(8).
+          05 BATCH-AMOUNT         PIC 9(8)V99.
+       FD ACCOUNTS.
+       01 ACCOUNT-RECORD.
+          05 ACCOUNT-NUMBER     PIC X(6).
+          05 ACCOUNT-NAME       PIC X(20).
+          05 ACCOUNT-FIRSTNAME  PIC X(20).
+          05 ACCOUNT-BALANCE    PIC S9(8)V99.
+          05 ACCOUNT-STATUS     PIC X(1).
+             88 ACCOUNT-OPEN     VALUE 'O'.
+             88 ACCOUNT-CLOSED   VALUE 'C'.
+          05 OVERDRAFT-LIMIT    PIC 9(8)V99.
+       FD TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ACCOUNT-NUMBER PIC X(6).
+          05 TRANS-TYPE          PIC X(13).
+          05 TRANS-AMOUNT        PIC 9(8)V99.
+          05 TRANS-DATE          PIC 9(8).
+          05 TRANS-TIME          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF               PIC 9 VALUE 0.
+       01 WS-NEW-BALANCE       PIC S9(8)V99.
+       01 WS-POSTED-COUNT      PIC 9(5) VALUE 0.
+       01 WS-FAILED-COUNT      PIC 9(5) VALUE 0.
+       01 WS-OVERDRAFT-FEE     PIC 9(8)V99 VALUE 5.00.
+       01 WS-FEE-CUSHION       PIC S9(8)V99.
+       01 WS-FEE-CHARGED       PIC 9(8)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'Traitement du fichier de transactions par lots'.
+           OPEN INPUT BATCH-INPUT.
+           OPEN I-O ACCOUNTS.
+           OPEN EXTEND TRANSACTIONS.
+           READ BATCH-INPUT AT END MOVE 1 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               PERFORM POST-BATCH-LINE
+               READ BATCH-INPUT AT END MOVE 1 TO WS-EOF
+           END-PERFORM.
+           CLOSE BATCH-INPUT.
+           CLOSE ACCOUNTS.
+           CLOSE TRANSACTIONS.
+           DISPLAY 'Operations posees: ' WS-POSTED-COUNT.
+           DISPLAY 'Operations rejetees: ' WS-FAILED-COUNT.
+           STOP RUN.
+
+       POST-BATCH-LINE.
+           MOVE BATCH-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY 'Compte introuvable: ' BATCH-ACCOUNT-NUMBER
+                   ADD 1 TO WS-FAILED-COUNT
+               NOT INVALID KEY
+                   IF ACCOUNT-CLOSED THEN
+                       DISPLAY 'Compte cloture: ' BATCH-ACCOUNT-NUMBER
+                       ADD 1 TO WS-FAILED-COUNT
+                   ELSE
+                       PERFORM POST-BATCH-MOVEMENT
+                   END-IF
+           END-READ.
+
+       POST-BATCH-MOVEMENT.
+           EVALUATE BATCH-TRANS-TYPE
+               WHEN 'DEPOSIT'
+                   PERFORM POST-BATCH-DEPOSIT
+               WHEN 'WITHDRAW'
+                   PERFORM POST-BATCH-WITHDRAW
+               WHEN OTHER
+                   DISPLAY 'Type invalide: ' BATCH-TRANS-TYPE
+                   ADD 1 TO WS-FAILED-COUNT
+           END-EVALUATE.
+
+       POST-BATCH-DEPOSIT.
+           ADD BATCH-AMOUNT TO ACCOUNT-BALANCE.
+           REWRITE ACCOUNT-RECORD.
+           MOVE BATCH-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER.
+           MOVE 'DEPOSIT' TO TRANS-TYPE.
+           MOVE BATCH-AMOUNT TO TRANS-AMOUNT.
+           ACCEPT TRANS-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRANS-TIME FROM TIME.
+           WRITE TRANSACTION-RECORD.
+           ADD 1 TO WS-POSTED-COUNT.
+
+       POST-BATCH-WITHDRAW.
+           COMPUTE WS-NEW-BALANCE = ACCOUNT-BALANCE - BATCH-AMOUNT.
+           IF WS-NEW-BALANCE < (0 - OVERDRAFT-LIMIT) THEN
+               DISPLAY 'Fonds insuffisants: ' BATCH-ACCOUNT-NUMBER
+               ADD 1 TO WS-FAILED-COUNT
+           ELSE
+               MOVE WS-NEW-BALANCE TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE BATCH-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+               MOVE 'WITHDRAW' TO TRANS-TYPE
+               MOVE BATCH-AMOUNT TO TRANS-AMOUNT
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               WRITE TRANSACTION-RECORD
+               ADD 1 TO WS-POSTED-COUNT
+               IF WS-NEW-BALANCE < 0 THEN
+                   PERFORM POST-BATCH-OVERDRAFT-FEE
+               END-IF
+           END-IF.
+
+       POST-BATCH-OVERDRAFT-FEE.
+           COMPUTE WS-FEE-CUSHION = ACCOUNT-BALANCE + OVERDRAFT-LIMIT.
+           IF WS-FEE-CUSHION < WS-OVERDRAFT-FEE THEN
+               MOVE WS-FEE-CUSHION TO WS-FEE-CHARGED
+           ELSE
+               MOVE WS-OVERDRAFT-FEE TO WS-FEE-CHARGED
+           END-IF.
+           IF WS-FEE-CHARGED > 0 THEN
+               SUBTRACT WS-FEE-CHARGED FROM ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE BATCH-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+               MOVE 'OVERDRAFT-FEE' TO TRANS-TYPE
+               MOVE WS-FEE-CHARGED TO TRANS-AMOUNT
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               WRITE TRANSACTION-RECORD
+           END-IF.
