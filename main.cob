@@ -5,7 +5,9 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT ACCOUNTS ASSIGN TO 'comptes.dat'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ACCOUNT-NUMBER.
             SELECT TRANSACTIONS ASSIGN TO 'transactions.dat'
             ORGANIZATION IS LINE SEQUENTIAL.
  
@@ -16,59 +18,87 @@
            05 ACCOUNT-NUMBER     PIC X(6).
            05 ACCOUNT-NAME       PIC X(20).
            05 ACCOUNT-FIRSTNAME  PIC X(20).
-           05 ACCOUNT-BALANCE    PIC 9(8)V99.
+           05 ACCOUNT-BALANCE    PIC S9(8)V99.
+           05 ACCOUNT-STATUS     PIC X(1).
+              88 ACCOUNT-OPEN     VALUE 'O'.
+              88 ACCOUNT-CLOSED   VALUE 'C'.
+           05 OVERDRAFT-LIMIT    PIC 9(8)V99.
         FD TRANSACTIONS.
         01 TRANSACTION-RECORD.
            05 TRANS-ACCOUNT-NUMBER PIC X(6).
-           05 TRANS-TYPE          PIC X(10).
+           05 TRANS-TYPE          PIC X(13).
            05 TRANS-AMOUNT        PIC 9(8)V99.
+           05 TRANS-DATE          PIC 9(8).
+           05 TRANS-TIME          PIC 9(8).
  
         WORKING-STORAGE SECTION.
         01 WS-OPTION            PIC 9.
         01 WS-AMOUNT            PIC 9(8)V99.
         01 WS-FOUND             PIC 9 VALUE 0.
         01 WS-INPUT-ACCOUNT     PIC X(6).
-        01 WS-NEW-BALANCE       PIC 9(8)V99.
+        01 WS-NEW-BALANCE       PIC S9(8)V99.
         01 WS-EOF               PIC 9 VALUE 0.
         01 WS-LOG-M             PIC X(50).
-        01 WS-TRANS-TYPE        PIC X(10).
+        01 WS-TRANS-TYPE        PIC X(13).
         01 WS-TRANS-ACCOUNT-NUMBER PIC X(6).
         01 WS-TRANS-AMOUNT      PIC 9(8)V99.
         01 WS-CREATE-ANOTHER    PIC X VALUE 'N'.
- 
+        01 WS-DEST-ACCOUNT      PIC X(6).
+        01 WS-SRC-BALANCE       PIC S9(8)V99.
+        01 WS-SRC-FOUND         PIC 9 VALUE 0.
+        01 WS-DEST-FOUND        PIC 9 VALUE 0.
+        01 WS-SRC-CLOSED        PIC 9 VALUE 0.
+        01 WS-DEST-CLOSED       PIC 9 VALUE 0.
+        01 WS-OVERDRAFT-FEE     PIC 9(8)V99 VALUE 5.00.
+        01 WS-FEE-CUSHION       PIC S9(8)V99.
+        01 WS-FEE-CHARGED       PIC 9(8)V99.
+
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
             PERFORM DISPLAY-MENU.
             STOP RUN.
- 
+
         DISPLAY-MENU.
             DISPLAY '1. Creer un compte'.
             DISPLAY '2. Deposer de l''argent'.
             DISPLAY '3. Retirer de l''argent'.
             DISPLAY '4. Consulter le solde'.
-            DISPLAY '5. Quitter'.
+            DISPLAY '5. Imprimer un releve de compte'.
+            DISPLAY '6. Virement entre comptes'.
+            DISPLAY '7. Cloturer un compte'.
+            DISPLAY '8. Quitter'.
             ACCEPT WS-OPTION.
             EVALUATE WS-OPTION
                 WHEN 1 PERFORM CREATE-ACCOUNT
                 WHEN 2 PERFORM DEPOSIT
                 WHEN 3 PERFORM WITHDRAW
                 WHEN 4 PERFORM CHECK-BALANCE
-                WHEN 5 STOP RUN
+                WHEN 5 PERFORM PRINT-STATEMENT
+                WHEN 6 PERFORM TRANSFER-FUNDS
+                WHEN 7 PERFORM CLOSE-ACCOUNT
+                WHEN 8 STOP RUN
                 WHEN OTHER DISPLAY 'Option invalide'.
             PERFORM DISPLAY-MENU.
  
         CREATE-ACCOUNT.
-            OPEN EXTEND ACCOUNTS.
+            OPEN I-O ACCOUNTS.
             PERFORM WITH TEST AFTER UNTIL WS-CREATE-ANOTHER = 'N'
                 DISPLAY 'Numero de compte: '
                 ACCEPT ACCOUNT-NUMBER
-                DISPLAY 'Nom: '
-                ACCEPT ACCOUNT-NAME
-                DISPLAY 'Prenom: '
-                ACCEPT ACCOUNT-FIRSTNAME
-                MOVE 0 TO ACCOUNT-BALANCE
-                WRITE ACCOUNT-RECORD
-                DISPLAY 'Compte cree avec succes!'
+                READ ACCOUNTS
+                    INVALID KEY
+                        DISPLAY 'Nom: '
+                        ACCEPT ACCOUNT-NAME
+                        DISPLAY 'Prenom: '
+                        ACCEPT ACCOUNT-FIRSTNAME
+                        MOVE 0 TO ACCOUNT-BALANCE
+                        MOVE 'O' TO ACCOUNT-STATUS
+                        MOVE 0 TO OVERDRAFT-LIMIT
+                        WRITE ACCOUNT-RECORD
+                        DISPLAY 'Compte cree avec succes!'
+                    NOT INVALID KEY
+                        DISPLAY 'Erreur: numero de compte deja utilise.'
+                END-READ
                 DISPLAY 'Voulez-vous creer un autre compte? (O/N): '
                 ACCEPT WS-CREATE-ANOTHER
                 IF WS-CREATE-ANOTHER = 'O' THEN
@@ -80,93 +110,250 @@
             CLOSE ACCOUNTS.
             MOVE 'Creation de comptes terminee.' TO WS-LOG-M.
             PERFORM LOG-MESSAGE.
- 
+
        DEPOSIT.
            OPEN I-O ACCOUNTS.
-           OPEN OUTPUT TRANSACTIONS.
+           OPEN EXTEND TRANSACTIONS.
            DISPLAY 'Numero de compte: '.
            ACCEPT WS-INPUT-ACCOUNT.
-           MOVE 0 TO WS-FOUND.
-           MOVE 0 TO WS-EOF.
-           READ ACCOUNTS AT END MOVE 1 TO WS-EOF.
-           PERFORM UNTIL WS-FOUND = 1 OR WS-EOF = 1
-               IF ACCOUNT-NUMBER = WS-INPUT-ACCOUNT THEN
-                   DISPLAY 'Montant a deposer: '
-                   ACCEPT WS-AMOUNT
-                   IF WS-AMOUNT < 0 THEN
-                       DISPLAY 'Montant invalide.'
+           MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY 'Compte introuvable.'
+               NOT INVALID KEY
+                   IF ACCOUNT-CLOSED THEN
+                       DISPLAY 'Compte cloture, operation impossible.'
                    ELSE
-                       ADD WS-AMOUNT TO ACCOUNT-BALANCE
-                       REWRITE ACCOUNT-RECORD
-                       MOVE 1 TO WS-FOUND
-                       MOVE 'Depot effectue avec succes!' TO WS-LOG-M
-                       PERFORM LOG-MESSAGE
-                       MOVE WS-INPUT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
-                       MOVE 'DEPOSIT' TO TRANS-TYPE
-                       MOVE WS-AMOUNT TO TRANS-AMOUNT
-                       WRITE TRANSACTION-RECORD
+                       PERFORM DO-DEPOSIT
                    END-IF
-               ELSE
-                   READ ACCOUNTS AT END MOVE 1 TO WS-EOF
-               END-IF
-           END-PERFORM.
-           IF WS-FOUND = 0 THEN DISPLAY 'Compte introuvable.'.
+           END-READ.
            CLOSE ACCOUNTS.
            CLOSE TRANSACTIONS.
 
+       DO-DEPOSIT.
+           DISPLAY 'Montant a deposer: '.
+           ACCEPT WS-AMOUNT.
+           IF WS-AMOUNT < 0 THEN
+               DISPLAY 'Montant invalide.'
+           ELSE
+               ADD WS-AMOUNT TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE 'Depot effectue avec succes!' TO WS-LOG-M
+               PERFORM LOG-MESSAGE
+               MOVE WS-INPUT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+               MOVE 'DEPOSIT' TO TRANS-TYPE
+               MOVE WS-AMOUNT TO TRANS-AMOUNT
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               WRITE TRANSACTION-RECORD
+           END-IF.
+
        WITHDRAW.
            OPEN I-O ACCOUNTS.
-           OPEN OUTPUT TRANSACTIONS.
+           OPEN EXTEND TRANSACTIONS.
            DISPLAY 'Numero de compte: '.
            ACCEPT WS-INPUT-ACCOUNT.
-           MOVE 0 TO WS-FOUND.
-           MOVE 0 TO WS-EOF.
-           READ ACCOUNTS AT END MOVE 1 TO WS-EOF.
-           PERFORM UNTIL WS-FOUND = 1 OR WS-EOF = 1
-               IF ACCOUNT-NUMBER = WS-INPUT-ACCOUNT THEN
-                   DISPLAY 'Montant a retirer: '
-                   ACCEPT WS-AMOUNT
-                   IF WS-AMOUNT < 0 THEN
-                       DISPLAY 'Montant invalide.'
-                   ELSE IF WS-AMOUNT > ACCOUNT-BALANCE THEN
-                       DISPLAY 'Fonds insuffisants.'
+           MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY 'Compte introuvable.'
+               NOT INVALID KEY
+                   IF ACCOUNT-CLOSED THEN
+                       DISPLAY 'Compte cloture, operation impossible.'
                    ELSE
-                       SUBTRACT WS-AMOUNT FROM ACCOUNT-BALANCE
-                       REWRITE ACCOUNT-RECORD
-                       MOVE 1 TO WS-FOUND
-                       MOVE 'Retrait effectue avec succes!' TO WS-LOG-M
-                       PERFORM LOG-MESSAGE
-                       MOVE WS-INPUT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
-                       MOVE 'WITHDRAW' TO TRANS-TYPE
-                       MOVE WS-AMOUNT TO TRANS-AMOUNT
-                       WRITE TRANSACTION-RECORD
+                       PERFORM DO-WITHDRAW
                    END-IF
-               ELSE
-                   READ ACCOUNTS AT END MOVE 1 TO WS-EOF
-               END-IF
-           END-PERFORM.
-           IF WS-FOUND = 0 THEN DISPLAY 'Compte introuvable.'.
+           END-READ.
            CLOSE ACCOUNTS.
            CLOSE TRANSACTIONS.
 
+       DO-WITHDRAW.
+           DISPLAY 'Montant a retirer: '.
+           ACCEPT WS-AMOUNT.
+           COMPUTE WS-NEW-BALANCE = ACCOUNT-BALANCE - WS-AMOUNT.
+           IF WS-AMOUNT < 0 THEN
+               DISPLAY 'Montant invalide.'
+           ELSE IF WS-NEW-BALANCE < (0 - OVERDRAFT-LIMIT) THEN
+               DISPLAY 'Fonds insuffisants.'
+           ELSE
+               MOVE WS-NEW-BALANCE TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE 'Retrait effectue avec succes!' TO WS-LOG-M
+               PERFORM LOG-MESSAGE
+               MOVE WS-INPUT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+               MOVE 'WITHDRAW' TO TRANS-TYPE
+               MOVE WS-AMOUNT TO TRANS-AMOUNT
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               WRITE TRANSACTION-RECORD
+               IF WS-NEW-BALANCE < 0 THEN
+                   PERFORM POST-OVERDRAFT-FEE
+               END-IF
+           END-IF.
+
+       POST-OVERDRAFT-FEE.
+           COMPUTE WS-FEE-CUSHION = ACCOUNT-BALANCE + OVERDRAFT-LIMIT.
+           IF WS-FEE-CUSHION < WS-OVERDRAFT-FEE THEN
+               MOVE WS-FEE-CUSHION TO WS-FEE-CHARGED
+           ELSE
+               MOVE WS-OVERDRAFT-FEE TO WS-FEE-CHARGED
+           END-IF.
+           IF WS-FEE-CHARGED > 0 THEN
+               SUBTRACT WS-FEE-CHARGED FROM ACCOUNT-BALANCE
+               REWRITE ACCOUNT-RECORD
+               MOVE WS-INPUT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+               MOVE 'OVERDRAFT-FEE' TO TRANS-TYPE
+               MOVE WS-FEE-CHARGED TO TRANS-AMOUNT
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               WRITE TRANSACTION-RECORD
+           END-IF.
+
        CHECK-BALANCE.
            OPEN INPUT ACCOUNTS.
            DISPLAY 'Numero de compte: '.
            ACCEPT WS-INPUT-ACCOUNT.
+           MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY 'Compte introuvable.'
+               NOT INVALID KEY
+                   IF ACCOUNT-CLOSED THEN
+                       DISPLAY 'Compte cloture, operation impossible.'
+                   ELSE
+                       DISPLAY 'Solde actuel: ' ACCOUNT-BALANCE
+                       MOVE 'Consultation de solde reussie.' TO WS-LOG-M
+                       PERFORM LOG-MESSAGE
+                   END-IF
+           END-READ.
+           CLOSE ACCOUNTS.
+
+       PRINT-STATEMENT.
+           OPEN INPUT TRANSACTIONS.
+           DISPLAY 'Numero de compte: '.
+           ACCEPT WS-INPUT-ACCOUNT.
            MOVE 0 TO WS-FOUND.
            MOVE 0 TO WS-EOF.
-           READ ACCOUNTS AT END MOVE 1 TO WS-EOF.
-           PERFORM UNTIL WS-FOUND = 1 OR WS-EOF = 1
-               IF ACCOUNT-NUMBER = WS-INPUT-ACCOUNT THEN
-                   DISPLAY 'Solde actuel: ' ACCOUNT-BALANCE
+           DISPLAY 'Releve du compte ' WS-INPUT-ACCOUNT.
+           READ TRANSACTIONS AT END MOVE 1 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               IF TRANS-ACCOUNT-NUMBER = WS-INPUT-ACCOUNT THEN
                    MOVE 1 TO WS-FOUND
-                   MOVE 'Consultation de solde reussie.' TO WS-LOG-M
-                   PERFORM LOG-MESSAGE
-               ELSE
-                   READ ACCOUNTS AT END MOVE 1 TO WS-EOF
+                   DISPLAY TRANS-DATE ' ' TRANS-TIME ' '
+                       TRANS-TYPE ' ' TRANS-AMOUNT
                END-IF
+               READ TRANSACTIONS AT END MOVE 1 TO WS-EOF
            END-PERFORM.
-           IF WS-FOUND = 0 THEN DISPLAY 'Compte introuvable.'.
+           IF WS-FOUND = 0 THEN DISPLAY 'Aucun mouvement.'.
+           CLOSE TRANSACTIONS.
+           MOVE 'Releve de compte imprime.' TO WS-LOG-M.
+           PERFORM LOG-MESSAGE.
+
+       TRANSFER-FUNDS.
+           DISPLAY 'Compte source: '.
+           ACCEPT WS-INPUT-ACCOUNT.
+           DISPLAY 'Compte destination: '.
+           ACCEPT WS-DEST-ACCOUNT.
+           OPEN INPUT ACCOUNTS.
+           MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   MOVE 0 TO WS-SRC-FOUND
+               NOT INVALID KEY
+                   MOVE 1 TO WS-SRC-FOUND
+                   MOVE ACCOUNT-BALANCE TO WS-SRC-BALANCE
+                   MOVE 0 TO WS-SRC-CLOSED
+                   IF ACCOUNT-CLOSED THEN MOVE 1 TO WS-SRC-CLOSED
+           END-READ.
+           MOVE WS-DEST-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   MOVE 0 TO WS-DEST-FOUND
+               NOT INVALID KEY
+                   MOVE 1 TO WS-DEST-FOUND
+                   MOVE 0 TO WS-DEST-CLOSED
+                   IF ACCOUNT-CLOSED THEN MOVE 1 TO WS-DEST-CLOSED
+           END-READ.
+           CLOSE ACCOUNTS.
+           IF WS-SRC-FOUND = 0 OR WS-DEST-FOUND = 0 THEN
+               DISPLAY 'Compte source ou destination introuvable.'
+           ELSE IF WS-SRC-CLOSED = 1 OR WS-DEST-CLOSED = 1 THEN
+               DISPLAY 'Compte cloture, operation impossible.'
+           ELSE IF WS-INPUT-ACCOUNT = WS-DEST-ACCOUNT THEN
+               DISPLAY 'Comptes source et destination identiques.'
+           ELSE
+               DISPLAY 'Montant a virer: '
+               ACCEPT WS-AMOUNT
+               IF WS-AMOUNT < 0 OR WS-AMOUNT > WS-SRC-BALANCE THEN
+                   DISPLAY 'Fonds insuffisantes sur le compte source.'
+               ELSE
+                   PERFORM APPLY-TRANSFER
+               END-IF
+           END-IF.
+
+       APPLY-TRANSFER.
+           OPEN I-O ACCOUNTS.
+           MOVE 0 TO WS-SRC-FOUND.
+           MOVE 0 TO WS-DEST-FOUND.
+           MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY 'Compte source introuvable.'
+               NOT INVALID KEY
+                   MOVE 1 TO WS-SRC-FOUND
+                   SUBTRACT WS-AMOUNT FROM ACCOUNT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+           IF WS-SRC-FOUND = 1 THEN
+               MOVE WS-DEST-ACCOUNT TO ACCOUNT-NUMBER
+               READ ACCOUNTS
+                   INVALID KEY
+                       DISPLAY 'Compte destination introuvable.'
+                   NOT INVALID KEY
+                       MOVE 1 TO WS-DEST-FOUND
+                       ADD WS-AMOUNT TO ACCOUNT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+               END-READ
+           END-IF.
+           CLOSE ACCOUNTS.
+           IF WS-SRC-FOUND = 1 AND WS-DEST-FOUND = 1 THEN
+               OPEN EXTEND TRANSACTIONS
+               ACCEPT TRANS-DATE FROM DATE YYYYMMDD
+               ACCEPT TRANS-TIME FROM TIME
+               MOVE WS-INPUT-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+               MOVE 'TRANSFER-OUT' TO TRANS-TYPE
+               MOVE WS-AMOUNT TO TRANS-AMOUNT
+               WRITE TRANSACTION-RECORD
+               MOVE WS-DEST-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+               MOVE 'TRANSFER-IN' TO TRANS-TYPE
+               WRITE TRANSACTION-RECORD
+               CLOSE TRANSACTIONS
+               MOVE 'Virement effectue avec succes!' TO WS-LOG-M
+           ELSE
+               MOVE 'Virement echoue, compte introuvable.' TO WS-LOG-M
+           END-IF.
+           PERFORM LOG-MESSAGE.
+
+       CLOSE-ACCOUNT.
+           OPEN I-O ACCOUNTS.
+           DISPLAY 'Numero de compte: '.
+           ACCEPT WS-INPUT-ACCOUNT.
+           MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER.
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY 'Compte introuvable.'
+               NOT INVALID KEY
+                   IF ACCOUNT-CLOSED THEN
+                       DISPLAY 'Compte deja cloture.'
+                   ELSE IF ACCOUNT-BALANCE NOT = 0 THEN
+                       DISPLAY 'Le solde doit etre nul pour cloturer.'
+                   ELSE
+                       MOVE 'C' TO ACCOUNT-STATUS
+                       REWRITE ACCOUNT-RECORD
+                       MOVE 'Compte cloture avec succes!' TO WS-LOG-M
+                       PERFORM LOG-MESSAGE
+                   END-IF
+           END-READ.
            CLOSE ACCOUNTS.
 
        LOG-MESSAGE.
