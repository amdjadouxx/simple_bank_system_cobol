@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO 'comptes.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT TRANSACTIONS ASSIGN TO 'transactions.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+       01 ACCOUNT-RECORD.
+          05 ACCOUNT-NUMBER     PIC X(6).
+          05 ACCOUNT-NAME       PIC X(20).
+          05 ACCOUNT-FIRSTNAME  PIC X(20).
+          05 ACCOUNT-BALANCE    PIC S9(8)V99.
+          05 ACCOUNT-STATUS     PIC X(1).
+             88 ACCOUNT-OPEN     VALUE 'O'.
+             88 ACCOUNT-CLOSED   VALUE 'C'.
+          05 OVERDRAFT-LIMIT    PIC 9(8)V99.
+       FD TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+          05 TRANS-ACCOUNT-NUMBER PIC X(6).
+          05 TRANS-TYPE          PIC X(13).
+          05 TRANS-AMOUNT        PIC 9(8)V99.
+          05 TRANS-DATE          PIC 9(8).
+          05 TRANS-TIME          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF               PIC 9 VALUE 0.
+       01 WS-ACCOUNT-EOF       PIC 9 VALUE 0.
+       01 WS-DIFFERENCE        PIC S9(8)V99.
+       01 WS-ACCT-COUNT        PIC 9(5) VALUE 0.
+       01 WS-MISMATCH-COUNT    PIC 9(5) VALUE 0.
+       01 WS-ACCOUNT-TABLE.
+          05 WS-ACCT-ENTRY OCCURS 1 TO 99999 TIMES
+                           DEPENDING ON WS-ACCT-COUNT
+                           ASCENDING KEY IS WS-ACCT-NUMBER
+                           INDEXED BY WS-ACCT-IDX.
+             10 WS-ACCT-NUMBER  PIC X(6).
+             10 WS-ACCT-BALANCE PIC S9(8)V99.
+             10 WS-ACCT-NET     PIC S9(8)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'Rapport de rapprochement mensuel'.
+           PERFORM LOAD-ACCOUNT-TABLE.
+           PERFORM ACCUMULATE-TRANSACTIONS.
+           PERFORM REPORT-DIFFERENCES.
+           DISPLAY 'Comptes controles: ' WS-ACCT-COUNT.
+           DISPLAY 'Anomalies detectees: ' WS-MISMATCH-COUNT.
+           STOP RUN.
+
+       LOAD-ACCOUNT-TABLE.
+           OPEN INPUT ACCOUNTS.
+           READ ACCOUNTS NEXT AT END MOVE 1 TO WS-ACCOUNT-EOF.
+           PERFORM UNTIL WS-ACCOUNT-EOF = 1
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE ACCOUNT-NUMBER TO WS-ACCT-NUMBER(WS-ACCT-COUNT)
+               MOVE ACCOUNT-BALANCE TO WS-ACCT-BALANCE(WS-ACCT-COUNT)
+               MOVE 0 TO WS-ACCT-NET(WS-ACCT-COUNT)
+               READ ACCOUNTS NEXT AT END MOVE 1 TO WS-ACCOUNT-EOF
+           END-PERFORM.
+           CLOSE ACCOUNTS.
+
+       ACCUMULATE-TRANSACTIONS.
+           OPEN INPUT TRANSACTIONS.
+           READ TRANSACTIONS AT END MOVE 1 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               PERFORM APPLY-TRANS-NET
+               READ TRANSACTIONS AT END MOVE 1 TO WS-EOF
+           END-PERFORM.
+           CLOSE TRANSACTIONS.
+
+       APPLY-TRANS-NET.
+           SEARCH ALL WS-ACCT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-ACCT-NUMBER(WS-ACCT-IDX) = TRANS-ACCOUNT-NUMBER
+                   PERFORM POST-TRANS-TO-TABLE
+           END-SEARCH.
+
+       POST-TRANS-TO-TABLE.
+           EVALUATE TRANS-TYPE
+               WHEN 'DEPOSIT'
+                   ADD TRANS-AMOUNT TO WS-ACCT-NET(WS-ACCT-IDX)
+               WHEN 'WITHDRAW'
+                   SUBTRACT TRANS-AMOUNT FROM WS-ACCT-NET(WS-ACCT-IDX)
+               WHEN 'TRANSFER-IN'
+                   ADD TRANS-AMOUNT TO WS-ACCT-NET(WS-ACCT-IDX)
+               WHEN 'TRANSFER-OUT'
+                   SUBTRACT TRANS-AMOUNT FROM WS-ACCT-NET(WS-ACCT-IDX)
+               WHEN 'INTEREST'
+                   ADD TRANS-AMOUNT TO WS-ACCT-NET(WS-ACCT-IDX)
+               WHEN 'OVERDRAFT-FEE'
+                   SUBTRACT TRANS-AMOUNT FROM WS-ACCT-NET(WS-ACCT-IDX)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       REPORT-DIFFERENCES.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               COMPUTE WS-DIFFERENCE =
+                   WS-ACCT-BALANCE(WS-ACCT-IDX)
+                   - WS-ACCT-NET(WS-ACCT-IDX)
+               IF WS-DIFFERENCE NOT = 0 THEN
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY 'ECART Compte ' WS-ACCT-NUMBER(WS-ACCT-IDX)
+                       ' solde=' WS-ACCT-BALANCE(WS-ACCT-IDX)
+                       ' mouvements=' WS-ACCT-NET(WS-ACCT-IDX)
+                       ' ecart=' WS-DIFFERENCE
+               END-IF
+           END-PERFORM.
